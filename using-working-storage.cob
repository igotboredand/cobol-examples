@@ -1,13 +1,1096 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. WORKING-STORAGE-TESTING.
-
-
-DATA DIVISION.
-
-WORKING-STORAGE SECTION
-	01 WS-NAME PIC X(10) VALUE 'SCOTT'.
-
-PROCEDURE DIVISION
-
-	DISPLAY WS-NAME.
-	END RUN.
\ No newline at end of file
+000100******************************************************************
+000200* USING-WORKING-STORAGE.COB
+000300*
+000400* PROGRAM-ID.  WORKING-STORAGE-TESTING
+000500*
+000600* AUTHOR.       D. L. WHITFIELD
+000700* INSTALLATION. DATA CENTER SERVICES - BATCH SYSTEMS GROUP
+000800* DATE-WRITTEN. 1998-04-02
+000900* DATE-COMPILED.
+001000*
+001100* PRODUCES THE DAILY EMPLOYEE ROSTER REPORT FROM THE NAME-MASTER
+001200* INDEXED FILE.  MAY ALSO BE RUN IN A SINGLE-EMPLOYEE LOOKUP
+001300* MODE BY SUPPLYING AN EMPLOYEE ID ON THE SYSIN PARM CARD.
+001400* NAME VALUES THAT FAIL EDIT ARE ROUTED TO A REJECT LISTING
+001500* RATHER THAN PRINTED ON THE ROSTER.  EVERY RUN APPENDS ONE
+001600* ENTRY TO THE AUDIT-LOG FILE REGARDLESS OF OUTCOME.
+001700*
+001800* MODIFICATION HISTORY.
+001900*     1998-04-02  DLW  ORIGINAL VERSION - DISPLAYED A LITERAL
+002000*                       EMPLOYEE NAME FROM WORKING-STORAGE.
+002100*     2026-08-09  DLW  REPLACED THE COMPILED-IN LITERAL WITH A
+002200*                       KEYED READ OF THE NAME-MASTER FILE.
+002300*     2026-08-09  DLW  ADDED ROSTER REPORT LAYOUT - HEADERS,
+002400*                       PAGE BREAKS, RUN TOTAL.
+002500*     2026-08-09  DLW  ADDED NAME EDIT CHECKS AND REJECT LISTING.
+002600*     2026-08-09  DLW  ADDED AUDIT-LOG TRAIL RECORD PER RUN.
+002700*     2026-08-09  DLW  ADDED CHECKPOINT/RESTART SUPPORT.
+002800*     2026-08-09  DLW  REPLACED THE FLAT NAME FIELD WITH THE SHARED
+002900*                       EMPLOYEE-RECORD COPYBOOK.
+003000*     2026-08-09  DLW  ADDED THE HR INTERFACE EXTRACT FILE.
+003100*     2026-08-09  DLW  ADDED DAY-OVER-DAY RECONCILIATION AGAINST
+003200*                       THE PRIOR RUN'S SNAPSHOT.
+003300******************************************************************
+003400 IDENTIFICATION DIVISION.
+003500 PROGRAM-ID.              WORKING-STORAGE-TESTING.
+003600 AUTHOR.                  D. L. WHITFIELD.
+003700 INSTALLATION.            DATA CENTER SVCS - BATCH SYSTEMS GROUP.
+003800 DATE-WRITTEN.            1998-04-02.
+003900 DATE-COMPILED.
+004000*
+004100 ENVIRONMENT DIVISION.
+004200 CONFIGURATION SECTION.
+004300 SOURCE-COMPUTER.         IBM-370.
+004400 OBJECT-COMPUTER.         IBM-370.
+004500 SPECIAL-NAMES.
+004600     C01 IS TOP-OF-PAGE.
+004700*
+004800 INPUT-OUTPUT SECTION.
+004900 FILE-CONTROL.
+005000     SELECT NAME-MASTER      ASSIGN TO NAMEMSTR
+005100         ORGANIZATION IS INDEXED
+005200         ACCESS MODE IS DYNAMIC
+005300         RECORD KEY IS EMP-ID
+005400         FILE STATUS IS WS-NAMEMSTR-STATUS.
+005500*
+005600     SELECT PARM-FILE        ASSIGN TO SYSIN
+005700         ORGANIZATION IS LINE SEQUENTIAL
+005800         FILE STATUS IS WS-PARM-STATUS.
+005900*
+006000     SELECT ROSTER-RPT       ASSIGN TO ROSTRPT
+006100         ORGANIZATION IS LINE SEQUENTIAL
+006200         FILE STATUS IS WS-ROSTRPT-STATUS.
+006300*
+006400     SELECT REJECT-RPT       ASSIGN TO REJCTRPT
+006500         ORGANIZATION IS LINE SEQUENTIAL
+006600         FILE STATUS IS WS-REJCTRPT-STATUS.
+006700*
+006800     SELECT AUDIT-LOG        ASSIGN TO AUDITLOG
+006900         ORGANIZATION IS LINE SEQUENTIAL
+007000         FILE STATUS IS WS-AUDITLOG-STATUS.
+007100*
+007200     SELECT CHECKPOINT-FILE  ASSIGN TO CKPTFILE
+007300         ORGANIZATION IS LINE SEQUENTIAL
+007400         FILE STATUS IS WS-CKPTFILE-STATUS.
+007500*
+007600     SELECT HR-EXTRACT       ASSIGN TO HREXTRCT
+007700         ORGANIZATION IS LINE SEQUENTIAL
+007800         FILE STATUS IS WS-HREXTRCT-STATUS.
+007900*
+008000     SELECT SNAPSHOT-CURR    ASSIGN TO SNAPCURR
+008100         ORGANIZATION IS LINE SEQUENTIAL
+008200         FILE STATUS IS WS-SNAPCURR-STATUS.
+008300*
+008400     SELECT SNAPSHOT-PRIOR   ASSIGN TO SNAPPRIR
+008500         ORGANIZATION IS LINE SEQUENTIAL
+008600         FILE STATUS IS WS-SNAPPRIR-STATUS.
+008700*
+008800     SELECT EXCEPTIONS-RPT   ASSIGN TO EXCPTRPT
+008900         ORGANIZATION IS LINE SEQUENTIAL
+009000         FILE STATUS IS WS-EXCPTRPT-STATUS.
+009100*
+009200 DATA DIVISION.
+009300 FILE SECTION.
+009400*
+009500 FD  NAME-MASTER
+009600     LABEL RECORDS ARE STANDARD
+009700     RECORD CONTAINS 42 CHARACTERS.
+009800     COPY EMPREC.
+009900*
+010000 FD  PARM-FILE
+010100     LABEL RECORDS ARE STANDARD
+010200     RECORD CONTAINS 80 CHARACTERS.
+010300     COPY PARMREC.
+010400*
+010500 FD  ROSTER-RPT
+010600     LABEL RECORDS ARE STANDARD
+010700     RECORD CONTAINS 132 CHARACTERS.
+010800 01  ROSTER-RPT-LINE             PIC X(132).
+010900*
+011000 FD  REJECT-RPT
+011100     LABEL RECORDS ARE STANDARD
+011200     RECORD CONTAINS 132 CHARACTERS.
+011300 01  REJECT-RPT-LINE             PIC X(132).
+011400*
+011500 FD  AUDIT-LOG
+011600     LABEL RECORDS ARE STANDARD
+011700     RECORD CONTAINS 70 CHARACTERS.
+011800     COPY AUDREC.
+011900*
+012000 FD  CHECKPOINT-FILE
+012100     LABEL RECORDS ARE STANDARD
+012200     RECORD CONTAINS 40 CHARACTERS.
+012300     COPY CKPTREC.
+012400*
+012500 FD  HR-EXTRACT
+012600     LABEL RECORDS ARE STANDARD
+012700     RECORD CONTAINS 72 CHARACTERS.
+012800     COPY XTRCREC.
+012900*
+013000 FD  SNAPSHOT-CURR
+013100     LABEL RECORDS ARE STANDARD
+013200     RECORD CONTAINS 42 CHARACTERS.
+013300     COPY SNAPREC.
+013400*
+013500 FD  SNAPSHOT-PRIOR
+013600     LABEL RECORDS ARE STANDARD
+013700     RECORD CONTAINS 42 CHARACTERS.
+013800     COPY SNAPREC
+013900         REPLACING ==SNAPSHOT-RECORD== BY ==YSTD-RECORD==.
+014000*
+014100 FD  EXCEPTIONS-RPT
+014200     LABEL RECORDS ARE STANDARD
+014300     RECORD CONTAINS 132 CHARACTERS.
+014400 01  EXCEPTIONS-RPT-LINE         PIC X(132).
+014500*
+014600 WORKING-STORAGE SECTION.
+014700*
+014800******************************************************************
+014900* FILE STATUS SWITCHES
+015000******************************************************************
+015100 01  FILE-STATUS-SWITCHES.
+015200     05  WS-NAMEMSTR-STATUS          PIC X(02) VALUE SPACES.
+015300         88  NAMEMSTR-OK                 VALUE '00'.
+015400         88  NAMEMSTR-EOF                VALUE '10'.
+015500     05  WS-PARM-STATUS              PIC X(02) VALUE SPACES.
+015600         88  PARM-NOT-PRESENT            VALUE '35'.
+015700     05  WS-ROSTRPT-STATUS           PIC X(02) VALUE SPACES.
+015800     05  WS-REJCTRPT-STATUS          PIC X(02) VALUE SPACES.
+015900     05  WS-AUDITLOG-STATUS          PIC X(02) VALUE SPACES.
+016000     05  WS-CKPTFILE-STATUS          PIC X(02) VALUE SPACES.
+016100         88  CKPTFILE-NOT-PRESENT        VALUE '35'.
+016200     05  WS-HREXTRCT-STATUS          PIC X(02) VALUE SPACES.
+016300     05  WS-SNAPCURR-STATUS           PIC X(02) VALUE SPACES.
+016400     05  WS-SNAPPRIR-STATUS           PIC X(02) VALUE SPACES.
+016500         88  SNAPPRIR-NOT-PRESENT         VALUE '35'.
+016600     05  WS-EXCPTRPT-STATUS           PIC X(02) VALUE SPACES.
+016700*
+016800******************************************************************
+016900* PROGRAM SWITCHES
+017000******************************************************************
+017100 01  WS-SWITCHES.
+017200     05  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+017300         88  WS-EOF-NAME-MASTER          VALUE 'Y'.
+017400     05  WS-LOOKUP-MODE-SWITCH       PIC X(01) VALUE 'N'.
+017500         88  WS-LOOKUP-MODE              VALUE 'Y'.
+017600     05  WS-EDIT-SWITCH              PIC X(01) VALUE 'Y'.
+017700         88  WS-NAME-IS-VALID             VALUE 'Y'.
+017800         88  WS-NAME-IS-INVALID           VALUE 'N'.
+017900     05  WS-RESTART-SWITCH           PIC X(01) VALUE 'N'.
+018000         88  WS-RESTART-KEY-PRESENT       VALUE 'Y'.
+018100     05  WS-NOT-FOUND-SWITCH         PIC X(01) VALUE 'N'.
+018200         88  WS-EMPLOYEE-NOT-FOUND        VALUE 'Y'.
+018300     05  WS-SNAPCURR-EOF-SWITCH       PIC X(01) VALUE 'N'.
+018400         88  WS-EOF-SNAPSHOT-CURR         VALUE 'Y'.
+018500     05  WS-SNAPPRIR-EOF-SWITCH       PIC X(01) VALUE 'N'.
+018600         88  WS-EOF-SNAPSHOT-PRIOR        VALUE 'Y'.
+018700     05  WS-SNAPPRIR-PRESENT-SWITCH   PIC X(01) VALUE 'N'.
+018800         88  WS-PRIOR-SNAPSHOT-PRESENT    VALUE 'Y'.
+018850     05  WS-TRIM-SWITCH               PIC X(01) VALUE 'N'.
+018860         88  WS-TRIM-DONE                 VALUE 'Y'.
+018900*
+019000******************************************************************
+019100* WORK FIELDS
+019200******************************************************************
+019300 01  WS-WORK-FIELDS.
+019400     05  WS-NAME                     PIC X(27) VALUE SPACES.
+019500     05  WS-RUN-DATE-EDIT            PIC X(10) VALUE SPACES.
+019600     05  WS-REJECT-REASON-CODE       PIC X(04) VALUE SPACES.
+019700         88  WS-REASON-BLANK-NAME        VALUE 'R001'.
+019800         88  WS-REASON-LOW-VALUES        VALUE 'R002'.
+019900         88  WS-REASON-INVALID-CHAR      VALUE 'R003'.
+020000     05  WS-EDIT-WORK-FIELD          PIC X(15) VALUE SPACES.
+020100     05  WS-EDIT-FIELD-LENGTH        PIC 9(02) COMP VALUE ZERO.
+020200     05  WS-EDIT-SUBSCRIPT           PIC 9(02) COMP VALUE ZERO.
+020300     05  WS-EDIT-CHARACTER           PIC X(01) VALUE SPACE.
+020400     05  WS-RUN-ID                   PIC X(08) VALUE SPACES.
+020500     05  WS-RESTART-KEY              PIC X(05) VALUE SPACES.
+020550     05  WS-FIRST-EMP-ID             PIC X(05) VALUE SPACES.
+020560     05  WS-LAST-NAME-LEN            PIC 9(02) COMP VALUE ZERO.
+020570     05  WS-FIRST-NAME-LEN           PIC 9(02) COMP VALUE ZERO.
+020600*
+020700******************************************************************
+020800* COUNTERS
+020900******************************************************************
+021000 01  WS-COUNTERS.
+021100     05  WS-DETAIL-LINE-COUNT        PIC 9(02) COMP VALUE ZERO.
+021200     05  WS-PAGE-COUNT               PIC 9(04) COMP VALUE ZERO.
+021300     05  WS-RECORDS-PRINTED          PIC 9(07) COMP VALUE ZERO.
+021400     05  WS-RECORDS-REJECTED         PIC 9(07) COMP VALUE ZERO.
+021500     05  WS-CKPT-COUNTER             PIC 9(07) COMP VALUE ZERO.
+021600     05  WS-CKPT-INTERVAL            PIC 9(07) COMP VALUE 100.
+021700     05  WS-RECORDS-ADDED             PIC 9(07) COMP VALUE ZERO.
+021800     05  WS-RECORDS-DROPPED           PIC 9(07) COMP VALUE ZERO.
+021900     05  WS-RECORDS-CHANGED           PIC 9(07) COMP VALUE ZERO.
+022000     05  WS-TOTAL-EXCEPTIONS          PIC 9(07) COMP VALUE ZERO.
+022100     05  WS-EXCEPTION-PCT             PIC 9(03)V9(02) COMP
+022200                                      VALUE ZERO.
+022300     05  WS-EXCEPTION-THRESHOLD-PCT   PIC 9(03)V9(02) COMP
+022400                                      VALUE 10.00.
+022500*
+022600******************************************************************
+022700* DATE FIELDS
+022800******************************************************************
+022900 01  WS-CURRENT-DATE.
+023000     05  WS-CURRENT-CCYY             PIC 9(04).
+023100     05  WS-CURRENT-MM               PIC 9(02).
+023200     05  WS-CURRENT-DD               PIC 9(02).
+023300*
+023400 01  WS-CURRENT-TIME                 PIC 9(08).
+023500*
+023600******************************************************************
+023700* ROSTER REPORT LINE LAYOUTS
+023800******************************************************************
+023900 01  RPT-TITLE-LINE-1.
+024000     05  FILLER                      PIC X(01) VALUE SPACE.
+024100     05  FILLER                      PIC X(40) VALUE
+024200         'DAILY EMPLOYEE ROSTER REPORT'.
+024300     05  FILLER                      PIC X(10) VALUE 'RUN DATE: '.
+024400     05  RPT-TL1-RUN-DATE            PIC X(10) VALUE SPACES.
+024500     05  FILLER                      PIC X(09) VALUE 'PAGE NO. '.
+024600     05  RPT-TL1-PAGE-NO             PIC ZZZ9.
+024700     05  FILLER                      PIC X(58) VALUE SPACES.
+024800*
+024900 01  RPT-COLUMN-HEADING-1.
+025000     05  FILLER                      PIC X(01) VALUE SPACE.
+025100     05  FILLER                      PIC X(10) VALUE 'EMP ID'.
+025200     05  FILLER                      PIC X(26) VALUE 'NAME'.
+025300     05  FILLER                      PIC X(95) VALUE SPACES.
+025400*
+025500 01  RPT-DETAIL-LINE.
+025600     05  FILLER                      PIC X(01) VALUE SPACE.
+025700     05  RPT-DTL-EMP-ID              PIC X(10) VALUE SPACES.
+025800     05  RPT-DTL-NAME                PIC X(27) VALUE SPACES.
+025900     05  FILLER                      PIC X(94) VALUE SPACES.
+026000*
+026100 01  RPT-TOTAL-LINE.
+026200     05  FILLER                      PIC X(01) VALUE SPACE.
+026300     05  FILLER                      PIC X(26) VALUE
+026400         'TOTAL RECORDS PRINTED: '.
+026500     05  RPT-TOT-COUNT               PIC ZZZ,ZZ9.
+026600     05  FILLER                      PIC X(98) VALUE SPACES.
+026700*
+026800******************************************************************
+026900* REJECT LISTING LINE LAYOUTS
+027000******************************************************************
+027100 01  RJT-TITLE-LINE-1.
+027200     05  FILLER                      PIC X(01) VALUE SPACE.
+027300     05  FILLER                      PIC X(40) VALUE
+027400         'EMPLOYEE ROSTER - NAME EDIT REJECTS'.
+027500     05  FILLER                      PIC X(10) VALUE 'RUN DATE: '.
+027600     05  RJT-TL1-RUN-DATE            PIC X(10) VALUE SPACES.
+027700     05  FILLER                      PIC X(67) VALUE SPACES.
+027800*
+027900 01  RJT-COLUMN-HEADING-1.
+028000     05  FILLER                      PIC X(01) VALUE SPACE.
+028100     05  FILLER                      PIC X(10) VALUE 'EMP ID'.
+028200     05  FILLER                      PIC X(26) VALUE 'NAME'.
+028300     05  FILLER                      PIC X(10) VALUE 'REASON'.
+028400     05  FILLER                      PIC X(85) VALUE SPACES.
+028500*
+028600 01  RJT-DETAIL-LINE.
+028700     05  FILLER                      PIC X(01) VALUE SPACE.
+028800     05  RJT-DTL-EMP-ID              PIC X(10) VALUE SPACES.
+028900     05  RJT-DTL-NAME                PIC X(27) VALUE SPACES.
+029000     05  RJT-DTL-REASON              PIC X(04) VALUE SPACES.
+029100     05  FILLER                      PIC X(90) VALUE SPACES.
+029200*
+029300******************************************************************
+029400* DAY-OVER-DAY EXCEPTION LISTING LINE LAYOUTS
+029500******************************************************************
+029600 01  EXC-TITLE-LINE-1.
+029700     05  FILLER                      PIC X(01) VALUE SPACE.
+029800     05  FILLER                      PIC X(40) VALUE
+029900         'DAY-OVER-DAY RECONCILIATION EXCEPTIONS'.
+030000     05  FILLER                      PIC X(10) VALUE 'RUN DATE: '.
+030100     05  EXC-TL1-RUN-DATE            PIC X(10) VALUE SPACES.
+030200     05  FILLER                      PIC X(71) VALUE SPACES.
+030300*
+030400 01  EXC-COLUMN-HEADING-1.
+030500     05  FILLER                      PIC X(01) VALUE SPACE.
+030600     05  FILLER                      PIC X(10) VALUE 'EMP ID'.
+030700     05  FILLER                      PIC X(10) VALUE 'EXCEPTION'.
+030800     05  FILLER                      PIC X(40) VALUE 'DETAIL'.
+030900     05  FILLER                      PIC X(71) VALUE SPACES.
+031000*
+031100 01  EXC-DETAIL-LINE.
+031200     05  FILLER                      PIC X(01) VALUE SPACE.
+031300     05  EXC-DTL-EMP-ID              PIC X(10) VALUE SPACES.
+031400     05  EXC-DTL-TYPE                PIC X(10) VALUE SPACES.
+031500     05  EXC-DTL-TEXT                PIC X(40) VALUE SPACES.
+031600     05  FILLER                      PIC X(71) VALUE SPACES.
+031700*
+031800 01  EXC-TOTAL-LINE.
+031900     05  FILLER                      PIC X(01) VALUE SPACE.
+032000     05  FILLER                      PIC X(15) VALUE 'ADDED: '.
+032100     05  EXC-TOT-ADDED               PIC ZZ,ZZ9.
+032200     05  FILLER                      PIC X(15) VALUE
+032300         '  DROPPED: '.
+032400     05  EXC-TOT-DROPPED             PIC ZZ,ZZ9.
+032500     05  FILLER                      PIC X(15) VALUE
+032600         '  CHANGED: '.
+032700     05  EXC-TOT-CHANGED             PIC ZZ,ZZ9.
+032800     05  FILLER                      PIC X(68) VALUE SPACES.
+032900*
+033000 01  EXC-WARNING-LINE.
+033100     05  FILLER                      PIC X(01) VALUE SPACE.
+033200     05  FILLER                      PIC X(60) VALUE
+033300         '** WARNING - EXCEPTION RATE EXCEEDS THRESHOLD **'.
+033400     05  FILLER                      PIC X(71) VALUE SPACES.
+033500*
+033600 PROCEDURE DIVISION.
+033700*
+033800******************************************************************
+033900* 0000-MAINLINE
+034000******************************************************************
+034100 0000-MAINLINE.
+034200     PERFORM 1000-INITIALIZE
+034300         THRU 1000-EXIT.
+034400*
+034500     PERFORM 2000-PROCESS-ROSTER
+034600         THRU 2000-EXIT
+034700         UNTIL WS-EOF-NAME-MASTER.
+034800*
+034900     PERFORM 9000-TERMINATE
+035000         THRU 9000-EXIT.
+035100*
+035200     STOP RUN.
+035300*
+035400******************************************************************
+035500* 1000-INITIALIZE - OPEN FILES, READ PARM CARD
+035600******************************************************************
+035700 1000-INITIALIZE.
+035800     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+035900     MOVE WS-CURRENT-MM TO WS-RUN-DATE-EDIT (1:2).
+036000     MOVE '/'            TO WS-RUN-DATE-EDIT (3:1).
+036100     MOVE WS-CURRENT-DD TO WS-RUN-DATE-EDIT (4:2).
+036200     MOVE '/'            TO WS-RUN-DATE-EDIT (6:1).
+036300     MOVE WS-CURRENT-CCYY TO WS-RUN-DATE-EDIT (7:4).
+036400     MOVE WS-CURRENT-CCYY TO WS-RUN-ID (1:4).
+036500     MOVE WS-CURRENT-MM TO WS-RUN-ID (5:2).
+036600     MOVE WS-CURRENT-DD TO WS-RUN-ID (7:2).
+036700*
+036800     PERFORM 1100-READ-PARM-CARD
+036900         THRU 1100-EXIT.
+037000*
+037100     OPEN INPUT NAME-MASTER.
+037150*
+037160     IF NOT WS-LOOKUP-MODE
+037170         PERFORM 1300-READ-CHECKPOINT
+037180             THRU 1300-EXIT
+037190     END-IF.
+037200*
+037210     IF WS-RESTART-KEY-PRESENT
+037220         OPEN EXTEND ROSTER-RPT
+037230         OPEN EXTEND REJECT-RPT
+037240     ELSE
+037250         OPEN OUTPUT ROSTER-RPT
+037260         OPEN OUTPUT REJECT-RPT
+037270     END-IF.
+037400     OPEN EXTEND AUDIT-LOG.
+037500*
+037600     IF NOT WS-LOOKUP-MODE
+037610         IF WS-RESTART-KEY-PRESENT
+037620             OPEN EXTEND HR-EXTRACT
+037630             OPEN EXTEND SNAPSHOT-CURR
+037640         ELSE
+037700             OPEN OUTPUT HR-EXTRACT
+037800             PERFORM 1400-WRITE-HR-HEADER
+037900                 THRU 1400-EXIT
+038000             OPEN OUTPUT SNAPSHOT-CURR
+038050         END-IF
+038100     END-IF.
+038200*
+038300     IF WS-LOOKUP-MODE
+038400         PERFORM 1200-LOOKUP-SINGLE-EMPLOYEE
+038500             THRU 1200-EXIT
+038600     ELSE
+039000         PERFORM 2050-POSITION-NAME-MASTER
+039100             THRU 2050-EXIT
+039200     END-IF.
+039200 1000-EXIT.
+039300     EXIT.
+039400*
+039500******************************************************************
+039600* 1100-READ-PARM-CARD - OPTIONAL SYSIN LOOKUP KEY
+039700******************************************************************
+039800 1100-READ-PARM-CARD.
+039900     MOVE SPACES TO PARM-CARD.
+040000     OPEN INPUT PARM-FILE.
+040100     IF PARM-NOT-PRESENT
+040200         CONTINUE
+040300     ELSE
+040400         READ PARM-FILE
+040500             AT END
+040600                 CONTINUE
+040700         END-READ
+040800         CLOSE PARM-FILE
+040900     END-IF.
+041000     IF PARM-EMP-ID NOT = SPACES
+041100         SET WS-LOOKUP-MODE TO TRUE
+041200     END-IF.
+041300 1100-EXIT.
+041400     EXIT.
+041500*
+041600******************************************************************
+041700* 1200-LOOKUP-SINGLE-EMPLOYEE - SINGLE-EMPLOYEE KEYED READ MODE
+041800******************************************************************
+041900 1200-LOOKUP-SINGLE-EMPLOYEE.
+042000     MOVE PARM-EMP-ID TO EMP-ID.
+042100     READ NAME-MASTER
+042200         INVALID KEY
+042300             SET WS-EMPLOYEE-NOT-FOUND TO TRUE
+042400     END-READ.
+042500     PERFORM 2200-PROCESS-ONE-RECORD
+042600         THRU 2200-EXIT.
+042700     SET WS-EOF-NAME-MASTER TO TRUE.
+042800 1200-EXIT.
+042900     EXIT.
+043000*
+043100******************************************************************
+043200* 1300-READ-CHECKPOINT - RESTART POSITIONING
+043300******************************************************************
+043400 1300-READ-CHECKPOINT.
+043500     OPEN INPUT CHECKPOINT-FILE.
+043600     IF CKPTFILE-NOT-PRESENT
+043700         CONTINUE
+043800     ELSE
+043900         READ CHECKPOINT-FILE
+044000             AT END
+044100                 CONTINUE
+044200         END-READ
+044300         IF CKPT-LAST-KEY NOT = SPACES
+044310             AND CKPT-RUN-ID = WS-RUN-ID
+044400             MOVE CKPT-LAST-KEY TO WS-RESTART-KEY
+044420             MOVE CKPT-RECORDS-PRINTED TO WS-RECORDS-PRINTED
+044440             MOVE CKPT-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+044460             MOVE CKPT-PAGE-COUNT TO WS-PAGE-COUNT
+044500             SET WS-RESTART-KEY-PRESENT TO TRUE
+044600         END-IF
+044700         CLOSE CHECKPOINT-FILE
+044800     END-IF.
+044900 1300-EXIT.
+045000     EXIT.
+045100*
+045200******************************************************************
+045300* 1400-WRITE-HR-HEADER - HR EXTRACT HEADER RECORD
+045400******************************************************************
+045500 1400-WRITE-HR-HEADER.
+045600     MOVE SPACES TO HR-EXTRACT-RECORD.
+045700     SET HX-IS-HEADER TO TRUE.
+045800     MOVE WS-CURRENT-CCYY TO HX-RUN-DATE (1:4).
+045900     MOVE WS-CURRENT-MM TO HX-RUN-DATE (5:2).
+046000     MOVE WS-CURRENT-DD TO HX-RUN-DATE (7:2).
+046100     WRITE HR-EXTRACT-RECORD.
+046200 1400-EXIT.
+046300     EXIT.
+046400*
+046500******************************************************************
+046600* 2050-POSITION-NAME-MASTER - SKIP FORWARD ON RESTART
+046700******************************************************************
+046800 2050-POSITION-NAME-MASTER.
+046900     IF WS-RESTART-KEY-PRESENT
+047000         MOVE WS-RESTART-KEY TO EMP-ID
+047100         START NAME-MASTER KEY IS GREATER THAN EMP-ID
+047200             INVALID KEY
+047300                 SET WS-EOF-NAME-MASTER TO TRUE
+047400         END-START
+047500     END-IF.
+047600*
+047700     IF NOT WS-EOF-NAME-MASTER
+047800         PERFORM 2100-READ-NAME-MASTER
+047900             THRU 2100-EXIT
+048000     END-IF.
+048050*
+048060     IF NOT WS-EOF-NAME-MASTER
+048070         MOVE EMP-ID TO WS-FIRST-EMP-ID
+048080     END-IF.
+048100 2050-EXIT.
+048200     EXIT.
+048300*
+048400******************************************************************
+048500* 2000-PROCESS-ROSTER - ONE PASS PER NAME-MASTER RECORD
+048600******************************************************************
+048700 2000-PROCESS-ROSTER.
+048800     PERFORM 2200-PROCESS-ONE-RECORD
+048900         THRU 2200-EXIT.
+049000*
+049100     PERFORM 2100-READ-NAME-MASTER
+049200         THRU 2100-EXIT.
+049300 2000-EXIT.
+049400     EXIT.
+049500*
+049600******************************************************************
+049700* 2100-READ-NAME-MASTER
+049800******************************************************************
+049900 2100-READ-NAME-MASTER.
+050000     READ NAME-MASTER NEXT RECORD
+050100         AT END
+050200             SET WS-EOF-NAME-MASTER TO TRUE
+050300     END-READ.
+050400 2100-EXIT.
+050500     EXIT.
+050600*
+050700******************************************************************
+050800* 2200-PROCESS-ONE-RECORD
+050900******************************************************************
+051000 2200-PROCESS-ONE-RECORD.
+051100     IF WS-EMPLOYEE-NOT-FOUND
+051200         MOVE SPACES TO WS-NAME
+051300         MOVE '** NOT FOUND **' TO WS-NAME (1:15)
+051400         PERFORM 4000-PRINT-DETAIL-LINE
+051500             THRU 4000-EXIT
+051600         ADD 1 TO WS-RECORDS-PRINTED
+051700     ELSE
+051800         PERFORM 2300-BUILD-DISPLAY-NAME
+051900             THRU 2300-EXIT
+052000         PERFORM 3000-EDIT-NAME
+052100             THRU 3000-EXIT
+052200         IF WS-NAME-IS-VALID
+052300             PERFORM 4000-PRINT-DETAIL-LINE
+052400                 THRU 4000-EXIT
+052500             ADD 1 TO WS-RECORDS-PRINTED
+052600             IF NOT WS-LOOKUP-MODE
+052700                 PERFORM 4200-WRITE-HR-DETAIL
+052800                     THRU 4200-EXIT
+052900                 PERFORM 4400-WRITE-SNAPSHOT-CURR
+053000                     THRU 4400-EXIT
+053100             END-IF
+053200         ELSE
+053300             PERFORM 5000-PRINT-REJECT-LINE
+053400                 THRU 5000-EXIT
+053500             ADD 1 TO WS-RECORDS-REJECTED
+053600         END-IF
+053700     END-IF.
+053800*
+053900     IF NOT WS-LOOKUP-MODE
+054000         ADD 1 TO WS-CKPT-COUNTER
+054100         IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+054200             PERFORM 6000-WRITE-CHECKPOINT
+054300                 THRU 6000-EXIT
+054400             MOVE ZERO TO WS-CKPT-COUNTER
+054500         END-IF
+054600     END-IF.
+054700 2200-EXIT.
+054800     EXIT.
+054900*
+055000******************************************************************
+055100* 2300-BUILD-DISPLAY-NAME - "LAST, FIRST" FOR REPORTS/AUDIT TRAIL
+055200******************************************************************
+055300 2300-BUILD-DISPLAY-NAME.
+055400     MOVE SPACES TO WS-NAME.
+055450     PERFORM 2310-TRIM-NAME-LENGTHS
+055460         THRU 2310-EXIT.
+055500     IF EMP-FIRST-NAME = SPACES
+055600         MOVE EMP-LAST-NAME TO WS-NAME
+055700     ELSE
+055800         STRING EMP-LAST-NAME (1:WS-LAST-NAME-LEN)
+055820                DELIMITED BY SIZE
+055840                ', ' DELIMITED BY SIZE
+055860                EMP-FIRST-NAME (1:WS-FIRST-NAME-LEN)
+055880                DELIMITED BY SIZE
+056100                INTO WS-NAME
+056150             ON OVERFLOW
+056160                 CONTINUE
+056200         END-STRING
+056300     END-IF.
+056400 2300-EXIT.
+056500     EXIT.
+056501*
+056502******************************************************************
+056503* 2310-TRIM-NAME-LENGTHS - LAST/FIRST NAME LENGTH LESS TRAILING
+056504*                          SPACES, SO EMBEDDED SPACES IN A NAME
+056505*                          (E.G. "VAN DYKE") ARE NOT TREATED AS
+056506*                          THE END OF THE FIELD
+056507******************************************************************
+056508 2310-TRIM-NAME-LENGTHS.
+056509     MOVE 15 TO WS-LAST-NAME-LEN.
+056510     MOVE 'N' TO WS-TRIM-SWITCH.
+056511     PERFORM 2311-SHRINK-LAST-NAME
+056512         THRU 2311-EXIT
+056513         UNTIL WS-TRIM-DONE.
+056514*
+056515     MOVE 10 TO WS-FIRST-NAME-LEN.
+056516     MOVE 'N' TO WS-TRIM-SWITCH.
+056517     PERFORM 2312-SHRINK-FIRST-NAME
+056518         THRU 2312-EXIT
+056519         UNTIL WS-TRIM-DONE.
+056520 2310-EXIT.
+056521     EXIT.
+056522*
+056523******************************************************************
+056524* 2311-SHRINK-LAST-NAME - ONE STEP OF THE LAST-NAME TRIM
+056525******************************************************************
+056526 2311-SHRINK-LAST-NAME.
+056527     IF WS-LAST-NAME-LEN = 0
+056528         SET WS-TRIM-DONE TO TRUE
+056529     ELSE
+056530         IF EMP-LAST-NAME (WS-LAST-NAME-LEN:1) = SPACE
+056531             SUBTRACT 1 FROM WS-LAST-NAME-LEN
+056532         ELSE
+056533             SET WS-TRIM-DONE TO TRUE
+056534         END-IF
+056535     END-IF.
+056536 2311-EXIT.
+056537     EXIT.
+056538*
+056539******************************************************************
+056540* 2312-SHRINK-FIRST-NAME - ONE STEP OF THE FIRST-NAME TRIM
+056541******************************************************************
+056542 2312-SHRINK-FIRST-NAME.
+056543     IF WS-FIRST-NAME-LEN = 0
+056544         SET WS-TRIM-DONE TO TRUE
+056545     ELSE
+056546         IF EMP-FIRST-NAME (WS-FIRST-NAME-LEN:1) = SPACE
+056547             SUBTRACT 1 FROM WS-FIRST-NAME-LEN
+056548         ELSE
+056549             SET WS-TRIM-DONE TO TRUE
+056550         END-IF
+056551     END-IF.
+056552 2312-EXIT.
+056553     EXIT.
+056554*
+056700******************************************************************
+056800* 3000-EDIT-NAME - EDIT CHECKS ON THE NAME FIELD
+056900******************************************************************
+057000 3000-EDIT-NAME.
+057100     SET WS-NAME-IS-VALID TO TRUE.
+057200     MOVE SPACES TO WS-REJECT-REASON-CODE.
+057300*
+057400     IF EMP-LAST-NAME = SPACES OR EMP-FIRST-NAME = SPACES
+057500         SET WS-NAME-IS-INVALID TO TRUE
+057600         SET WS-REASON-BLANK-NAME TO TRUE
+057700         GO TO 3000-EXIT
+057800     END-IF.
+057900*
+058000     IF EMP-LAST-NAME = LOW-VALUES OR EMP-FIRST-NAME = LOW-VALUES
+058100         SET WS-NAME-IS-INVALID TO TRUE
+058200         SET WS-REASON-LOW-VALUES TO TRUE
+058300         GO TO 3000-EXIT
+058400     END-IF.
+058500*
+058600     MOVE EMP-LAST-NAME TO WS-EDIT-WORK-FIELD.
+058700     MOVE 15 TO WS-EDIT-FIELD-LENGTH.
+058800     PERFORM 3050-CHECK-FIELD-CHARACTERS
+058900         THRU 3050-EXIT.
+059000*
+059100     IF WS-NAME-IS-VALID
+059200         MOVE SPACES TO WS-EDIT-WORK-FIELD
+059300         MOVE EMP-FIRST-NAME TO WS-EDIT-WORK-FIELD (1:10)
+059400         MOVE 10 TO WS-EDIT-FIELD-LENGTH
+059500         PERFORM 3050-CHECK-FIELD-CHARACTERS
+059600             THRU 3050-EXIT
+059700     END-IF.
+059800 3000-EXIT.
+059900     EXIT.
+060000*
+060100******************************************************************
+060200* 3050-CHECK-FIELD-CHARACTERS - LOOP ONE NAME COMPONENT
+060300******************************************************************
+060400 3050-CHECK-FIELD-CHARACTERS.
+060500     MOVE ZERO TO WS-EDIT-SUBSCRIPT.
+060600     PERFORM 3100-CHECK-ONE-CHARACTER
+060700         THRU 3100-EXIT
+060800         VARYING WS-EDIT-SUBSCRIPT FROM 1 BY 1
+060900         UNTIL WS-EDIT-SUBSCRIPT > WS-EDIT-FIELD-LENGTH
+061000             OR WS-NAME-IS-INVALID.
+061100 3050-EXIT.
+061200     EXIT.
+061300*
+061400******************************************************************
+061500* 3100-CHECK-ONE-CHARACTER - ALPHABETIC OR HYPHEN OR SPACE ONLY
+061600******************************************************************
+061700 3100-CHECK-ONE-CHARACTER.
+061800     MOVE WS-EDIT-WORK-FIELD (WS-EDIT-SUBSCRIPT:1)
+061900         TO WS-EDIT-CHARACTER.
+062000     IF WS-EDIT-CHARACTER NOT ALPHABETIC
+062100         AND WS-EDIT-CHARACTER NOT = '-'
+062200         AND WS-EDIT-CHARACTER NOT = SPACE
+062300             SET WS-NAME-IS-INVALID TO TRUE
+062400             SET WS-REASON-INVALID-CHAR TO TRUE
+062500     END-IF.
+062600 3100-EXIT.
+062700     EXIT.
+062800*
+062900******************************************************************
+063000* 4000-PRINT-DETAIL-LINE - REPORT LAYOUT
+063100******************************************************************
+063200 4000-PRINT-DETAIL-LINE.
+063300     IF WS-DETAIL-LINE-COUNT = 0
+063400         PERFORM 4100-PRINT-HEADERS
+063500             THRU 4100-EXIT
+063600     END-IF.
+063700*
+063800     MOVE SPACES TO RPT-DETAIL-LINE.
+063900     MOVE EMP-ID TO RPT-DTL-EMP-ID.
+064000     MOVE WS-NAME TO RPT-DTL-NAME.
+064100     MOVE RPT-DETAIL-LINE TO ROSTER-RPT-LINE.
+064200     WRITE ROSTER-RPT-LINE.
+064300     ADD 1 TO WS-DETAIL-LINE-COUNT.
+064400*
+064500     IF WS-DETAIL-LINE-COUNT >= 60
+064600         MOVE ZERO TO WS-DETAIL-LINE-COUNT
+064700     END-IF.
+064800 4000-EXIT.
+064900     EXIT.
+065000*
+065100******************************************************************
+065200* 4100-PRINT-HEADERS - TITLE, RUN DATE AND COLUMN HEADINGS
+065300******************************************************************
+065400 4100-PRINT-HEADERS.
+065500     ADD 1 TO WS-PAGE-COUNT.
+065600     MOVE WS-RUN-DATE-EDIT TO RPT-TL1-RUN-DATE.
+065700     MOVE WS-PAGE-COUNT TO RPT-TL1-PAGE-NO.
+065800     MOVE RPT-TITLE-LINE-1 TO ROSTER-RPT-LINE.
+065900     IF WS-PAGE-COUNT > 1
+066000         WRITE ROSTER-RPT-LINE
+066100             BEFORE ADVANCING PAGE
+066200     ELSE
+066300         WRITE ROSTER-RPT-LINE
+066400     END-IF.
+066500     MOVE RPT-COLUMN-HEADING-1 TO ROSTER-RPT-LINE.
+066600     WRITE ROSTER-RPT-LINE.
+066700 4100-EXIT.
+066800     EXIT.
+066900*
+067000******************************************************************
+067100* 4200-WRITE-HR-DETAIL - HR EXTRACT DETAIL RECORD
+067200******************************************************************
+067300 4200-WRITE-HR-DETAIL.
+067400     MOVE SPACES TO HR-EXTRACT-RECORD.
+067500     SET HX-IS-DETAIL TO TRUE.
+067600     MOVE EMP-ID TO HX-EMP-ID.
+067700     MOVE EMP-LAST-NAME TO HX-LAST-NAME.
+067800     MOVE EMP-FIRST-NAME TO HX-FIRST-NAME.
+067900     MOVE EMP-DEPT-CODE TO HX-DEPT-CODE.
+068000     MOVE EMP-HIRE-CCYY TO HX-HIRE-DATE (1:4).
+068100     MOVE EMP-HIRE-MM TO HX-HIRE-DATE (5:2).
+068200     MOVE EMP-HIRE-DD TO HX-HIRE-DATE (7:2).
+068300     WRITE HR-EXTRACT-RECORD.
+068400 4200-EXIT.
+068500     EXIT.
+068600*
+068700******************************************************************
+068800* 4300-WRITE-HR-TRAILER - HR EXTRACT TRAILER RECORD
+068900******************************************************************
+069000 4300-WRITE-HR-TRAILER.
+069100     MOVE SPACES TO HR-EXTRACT-RECORD.
+069200     SET HX-IS-TRAILER TO TRUE.
+069300     MOVE WS-RECORDS-PRINTED TO HX-RECORD-COUNT.
+069400     WRITE HR-EXTRACT-RECORD.
+069500 4300-EXIT.
+069600     EXIT.
+069700*
+069800******************************************************************
+069900* 4400-WRITE-SNAPSHOT-CURR - TODAY'S SNAPSHOT FOR TOMORROW'S RUN
+070000******************************************************************
+070100 4400-WRITE-SNAPSHOT-CURR.
+070200     MOVE SPACES TO SNAPSHOT-RECORD.
+070300     MOVE EMP-ID TO SNAP-EMP-ID OF SNAPSHOT-RECORD.
+070400     MOVE EMP-LAST-NAME TO SNAP-LAST-NAME OF SNAPSHOT-RECORD.
+070500     MOVE EMP-FIRST-NAME TO SNAP-FIRST-NAME OF SNAPSHOT-RECORD.
+070600     MOVE EMP-DEPT-CODE TO SNAP-DEPT-CODE OF SNAPSHOT-RECORD.
+070700     MOVE EMP-HIRE-CCYY
+070800         TO SNAP-HIRE-DATE OF SNAPSHOT-RECORD (1:4).
+070900     MOVE EMP-HIRE-MM TO SNAP-HIRE-DATE OF SNAPSHOT-RECORD (5:2).
+071000     MOVE EMP-HIRE-DD TO SNAP-HIRE-DATE OF SNAPSHOT-RECORD (7:2).
+071100     WRITE SNAPSHOT-RECORD.
+071200 4400-EXIT.
+071300     EXIT.
+071400*
+071500******************************************************************
+071600* 5000-PRINT-REJECT-LINE - REJECT LISTING
+071700******************************************************************
+071800 5000-PRINT-REJECT-LINE.
+071900     IF WS-RECORDS-REJECTED = 0
+072000         PERFORM 5100-PRINT-REJECT-HEADERS
+072100             THRU 5100-EXIT
+072200     END-IF.
+072300*
+072400     MOVE SPACES TO RJT-DETAIL-LINE.
+072500     MOVE EMP-ID TO RJT-DTL-EMP-ID.
+072600     MOVE WS-NAME TO RJT-DTL-NAME.
+072700     MOVE WS-REJECT-REASON-CODE TO RJT-DTL-REASON.
+072800     MOVE RJT-DETAIL-LINE TO REJECT-RPT-LINE.
+072900     WRITE REJECT-RPT-LINE.
+073000 5000-EXIT.
+073100     EXIT.
+073200*
+073300******************************************************************
+073400* 5100-PRINT-REJECT-HEADERS - TITLE AND COLUMN HEADINGS
+073500******************************************************************
+073600 5100-PRINT-REJECT-HEADERS.
+073700     MOVE WS-RUN-DATE-EDIT TO RJT-TL1-RUN-DATE.
+073800     MOVE RJT-TITLE-LINE-1 TO REJECT-RPT-LINE.
+073900     WRITE REJECT-RPT-LINE.
+074000     MOVE RJT-COLUMN-HEADING-1 TO REJECT-RPT-LINE.
+074100     WRITE REJECT-RPT-LINE.
+074200 5100-EXIT.
+074300     EXIT.
+074400*
+074500******************************************************************
+074600* 6000-WRITE-CHECKPOINT - SAVE RESTART POSITION
+074700******************************************************************
+074800 6000-WRITE-CHECKPOINT.
+074900     OPEN OUTPUT CHECKPOINT-FILE.
+075000     MOVE SPACES TO CHECKPOINT-RECORD.
+075100     MOVE WS-RUN-ID TO CKPT-RUN-ID.
+075200     MOVE EMP-ID TO CKPT-LAST-KEY.
+075250     MOVE WS-RECORDS-PRINTED TO CKPT-RECORDS-PRINTED.
+075280     MOVE WS-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED.
+075290     MOVE WS-PAGE-COUNT TO CKPT-PAGE-COUNT.
+075500     WRITE CHECKPOINT-RECORD.
+075600     CLOSE CHECKPOINT-FILE.
+075700 6000-EXIT.
+075800     EXIT.
+075900*
+076000******************************************************************
+076100* 6100-CLEAR-CHECKPOINT - RUN FINISHED CLEAN, RESET FOR NEXT RUN
+076200******************************************************************
+076300 6100-CLEAR-CHECKPOINT.
+076400     OPEN OUTPUT CHECKPOINT-FILE.
+076500     MOVE SPACES TO CHECKPOINT-RECORD.
+076600     MOVE WS-RUN-ID TO CKPT-RUN-ID.
+076650     MOVE WS-RECORDS-PRINTED TO CKPT-RECORDS-PRINTED.
+076680     MOVE WS-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED.
+076690     MOVE WS-PAGE-COUNT TO CKPT-PAGE-COUNT.
+076900     WRITE CHECKPOINT-RECORD.
+077000     CLOSE CHECKPOINT-FILE.
+077100 6100-EXIT.
+077200     EXIT.
+077300*
+077400******************************************************************
+077500* 7000-RECONCILE-SNAPSHOTS - DAY-OVER-DAY MATCH-MERGE DRIVER
+077600******************************************************************
+077700 7000-RECONCILE-SNAPSHOTS.
+077800     OPEN INPUT SNAPSHOT-PRIOR.
+077900     IF SNAPPRIR-NOT-PRESENT
+078000         CONTINUE
+078100     ELSE
+078200         SET WS-PRIOR-SNAPSHOT-PRESENT TO TRUE
+078300         OPEN INPUT SNAPSHOT-CURR
+078400         OPEN OUTPUT EXCEPTIONS-RPT
+078500         PERFORM 7100-READ-PRIOR
+078600             THRU 7100-EXIT
+078700         PERFORM 7200-READ-CURRENT
+078800             THRU 7200-EXIT
+078900         PERFORM 7300-MATCH-RECORDS
+079000             THRU 7300-EXIT
+079100             UNTIL WS-EOF-SNAPSHOT-PRIOR AND WS-EOF-SNAPSHOT-CURR
+079200         IF WS-TOTAL-EXCEPTIONS > 0
+079210             IF WS-RECORDS-PRINTED + WS-RECORDS-REJECTED = 0
+079220                 MOVE 100 TO WS-EXCEPTION-PCT
+079230             ELSE
+079240                 COMPUTE WS-EXCEPTION-PCT ROUNDED =
+079250                     (WS-TOTAL-EXCEPTIONS /
+079260                      (WS-RECORDS-PRINTED +
+079270                       WS-RECORDS-REJECTED)) * 100
+079280                     ON SIZE ERROR
+079290                         MOVE 100 TO WS-EXCEPTION-PCT
+079300                 END-COMPUTE
+079400             END-IF
+079700             MOVE WS-RECORDS-ADDED TO EXC-TOT-ADDED
+079800             MOVE WS-RECORDS-DROPPED TO EXC-TOT-DROPPED
+079900             MOVE WS-RECORDS-CHANGED TO EXC-TOT-CHANGED
+080000             MOVE EXC-TOTAL-LINE TO EXCEPTIONS-RPT-LINE
+080100             WRITE EXCEPTIONS-RPT-LINE
+080200             IF WS-EXCEPTION-PCT > WS-EXCEPTION-THRESHOLD-PCT
+080300                 MOVE EXC-WARNING-LINE TO EXCEPTIONS-RPT-LINE
+080400                 WRITE EXCEPTIONS-RPT-LINE
+080500             END-IF
+080600         END-IF
+080700         CLOSE SNAPSHOT-CURR
+080800         CLOSE EXCEPTIONS-RPT
+080900     END-IF.
+081000     CLOSE SNAPSHOT-PRIOR.
+081100 7000-EXIT.
+081200     EXIT.
+081300*
+081400******************************************************************
+081500* 7100-READ-PRIOR - PRIOR-DAY SNAPSHOT SEQUENTIAL READ
+081600******************************************************************
+081700 7100-READ-PRIOR.
+081800     READ SNAPSHOT-PRIOR
+081900         AT END
+082000             SET WS-EOF-SNAPSHOT-PRIOR TO TRUE
+082100             MOVE HIGH-VALUES TO SNAP-EMP-ID OF YSTD-RECORD
+082200     END-READ.
+082300 7100-EXIT.
+082400     EXIT.
+082500*
+082600******************************************************************
+082700* 7200-READ-CURRENT - CURRENT-DAY SNAPSHOT SEQUENTIAL READ
+082800******************************************************************
+082900 7200-READ-CURRENT.
+083000     READ SNAPSHOT-CURR
+083100         AT END
+083200             SET WS-EOF-SNAPSHOT-CURR TO TRUE
+083300             MOVE HIGH-VALUES TO SNAP-EMP-ID OF SNAPSHOT-RECORD
+083400     END-READ.
+083500 7200-EXIT.
+083600     EXIT.
+083700*
+083800******************************************************************
+083900* 7300-MATCH-RECORDS - KEY-COMPARE CONTROL BREAK, BOTH SNAPSHOTS
+084000******************************************************************
+084100 7300-MATCH-RECORDS.
+084200     EVALUATE TRUE
+084300         WHEN SNAP-EMP-ID OF SNAPSHOT-RECORD =
+084400              SNAP-EMP-ID OF YSTD-RECORD
+084500             PERFORM 7700-COMPARE-RECORD
+084600                 THRU 7700-EXIT
+084700             PERFORM 7100-READ-PRIOR
+084800                 THRU 7100-EXIT
+084900             PERFORM 7200-READ-CURRENT
+085000                 THRU 7200-EXIT
+085100         WHEN SNAP-EMP-ID OF SNAPSHOT-RECORD <
+085200              SNAP-EMP-ID OF YSTD-RECORD
+085300             PERFORM 7600-EXCEPTION-ADDED
+085400                 THRU 7600-EXIT
+085500             PERFORM 7200-READ-CURRENT
+085600                 THRU 7200-EXIT
+085700         WHEN OTHER
+085800             PERFORM 7500-EXCEPTION-DROPPED
+085900                 THRU 7500-EXIT
+086000             PERFORM 7100-READ-PRIOR
+086100                 THRU 7100-EXIT
+086200     END-EVALUATE.
+086300 7300-EXIT.
+086400     EXIT.
+086500*
+086600******************************************************************
+086700* 7500-EXCEPTION-DROPPED - ON PRIOR SNAPSHOT, MISSING FROM TODAY
+086800******************************************************************
+086900 7500-EXCEPTION-DROPPED.
+087000     ADD 1 TO WS-RECORDS-DROPPED.
+087100     MOVE SPACES TO EXC-DETAIL-LINE.
+087200     MOVE SNAP-EMP-ID OF YSTD-RECORD TO EXC-DTL-EMP-ID.
+087300     MOVE 'DROPPED' TO EXC-DTL-TYPE.
+087400     MOVE 'DROPPED SINCE PRIOR SNAPSHOT' TO EXC-DTL-TEXT.
+087500     PERFORM 7800-PRINT-EXCEPTION-LINE
+087600         THRU 7800-EXIT.
+087700 7500-EXIT.
+087800     EXIT.
+087900*
+088000******************************************************************
+088100* 7600-EXCEPTION-ADDED - ON TODAY'S RUN, NOT ON PRIOR SNAPSHOT
+088200******************************************************************
+088300 7600-EXCEPTION-ADDED.
+088400     ADD 1 TO WS-RECORDS-ADDED.
+088500     MOVE SPACES TO EXC-DETAIL-LINE.
+088600     MOVE SNAP-EMP-ID OF SNAPSHOT-RECORD TO EXC-DTL-EMP-ID.
+088700     MOVE 'ADDED' TO EXC-DTL-TYPE.
+088800     MOVE 'NOT ON PRIOR SNAPSHOT' TO EXC-DTL-TEXT.
+088900     PERFORM 7800-PRINT-EXCEPTION-LINE
+089000         THRU 7800-EXIT.
+089100 7600-EXIT.
+089200     EXIT.
+089300*
+089400******************************************************************
+089500* 7700-COMPARE-RECORD - SAME EMPLOYEE, BOTH SNAPSHOTS, FIELD CHECK
+089600******************************************************************
+089700 7700-COMPARE-RECORD.
+089800     IF SNAP-LAST-NAME OF SNAPSHOT-RECORD NOT =
+089900            SNAP-LAST-NAME OF YSTD-RECORD
+090000        OR SNAP-FIRST-NAME OF SNAPSHOT-RECORD NOT =
+090100            SNAP-FIRST-NAME OF YSTD-RECORD
+090200        OR SNAP-DEPT-CODE OF SNAPSHOT-RECORD NOT =
+090300            SNAP-DEPT-CODE OF YSTD-RECORD
+090400        OR SNAP-HIRE-DATE OF SNAPSHOT-RECORD NOT =
+090500            SNAP-HIRE-DATE OF YSTD-RECORD
+090600         ADD 1 TO WS-RECORDS-CHANGED
+090700         MOVE SPACES TO EXC-DETAIL-LINE
+090800         MOVE SNAP-EMP-ID OF SNAPSHOT-RECORD TO EXC-DTL-EMP-ID
+090900         MOVE 'CHANGED' TO EXC-DTL-TYPE
+091000         MOVE 'DATA CHANGED SINCE PRIOR SNAPSHOT' TO EXC-DTL-TEXT
+091100         PERFORM 7800-PRINT-EXCEPTION-LINE
+091200             THRU 7800-EXIT
+091300     END-IF.
+091400 7700-EXIT.
+091500     EXIT.
+091600*
+091700******************************************************************
+091800* 7800-PRINT-EXCEPTION-LINE - WRITE ONE EXCEPTION DETAIL LINE
+091900******************************************************************
+092000 7800-PRINT-EXCEPTION-LINE.
+092100     IF WS-TOTAL-EXCEPTIONS = 0
+092200         PERFORM 7900-PRINT-EXCEPTION-HEADERS
+092300             THRU 7900-EXIT
+092400     END-IF.
+092500     MOVE EXC-DETAIL-LINE TO EXCEPTIONS-RPT-LINE.
+092600     WRITE EXCEPTIONS-RPT-LINE.
+092700     ADD 1 TO WS-TOTAL-EXCEPTIONS.
+092800 7800-EXIT.
+092900     EXIT.
+093000*
+093100******************************************************************
+093200* 7900-PRINT-EXCEPTION-HEADERS - TITLE AND COLUMN HEADINGS
+093300******************************************************************
+093400 7900-PRINT-EXCEPTION-HEADERS.
+093500     MOVE WS-RUN-DATE-EDIT TO EXC-TL1-RUN-DATE.
+093600     MOVE EXC-TITLE-LINE-1 TO EXCEPTIONS-RPT-LINE.
+093700     WRITE EXCEPTIONS-RPT-LINE.
+093800     MOVE EXC-COLUMN-HEADING-1 TO EXCEPTIONS-RPT-LINE.
+093900     WRITE EXCEPTIONS-RPT-LINE.
+094000 7900-EXIT.
+094100     EXIT.
+094200*
+094300******************************************************************
+094400* 9000-TERMINATE - RUN TOTAL, CLOSE FILES
+094500******************************************************************
+094600 9000-TERMINATE.
+094700     IF NOT WS-LOOKUP-MODE
+094800         MOVE WS-RECORDS-PRINTED TO RPT-TOT-COUNT
+094900         MOVE RPT-TOTAL-LINE TO ROSTER-RPT-LINE
+095000         WRITE ROSTER-RPT-LINE
+095100     END-IF.
+095200*
+095300     IF NOT WS-LOOKUP-MODE
+095400         PERFORM 4300-WRITE-HR-TRAILER
+095500             THRU 4300-EXIT
+095600         CLOSE HR-EXTRACT
+095700         CLOSE SNAPSHOT-CURR
+095800         PERFORM 6100-CLEAR-CHECKPOINT
+095900             THRU 6100-EXIT
+096000         PERFORM 7000-RECONCILE-SNAPSHOTS
+096100             THRU 7000-EXIT
+096200     END-IF.
+096300*
+096400     PERFORM 9100-WRITE-AUDIT-RECORD
+096500         THRU 9100-EXIT.
+096600*
+096700     CLOSE NAME-MASTER.
+096800     CLOSE ROSTER-RPT.
+096900     CLOSE REJECT-RPT.
+097000     CLOSE AUDIT-LOG.
+097100 9000-EXIT.
+097200     EXIT.
+097300*
+097400******************************************************************
+097500* 9100-WRITE-AUDIT-RECORD - AUDIT TRAIL, ONE PER RUN
+097600******************************************************************
+097700 9100-WRITE-AUDIT-RECORD.
+097800     ACCEPT WS-CURRENT-TIME FROM TIME.
+097900     MOVE SPACES TO AUDIT-LOG-RECORD.
+098000     MOVE WS-CURRENT-CCYY TO AUD-RUN-DATE (1:4).
+098100     MOVE WS-CURRENT-MM TO AUD-RUN-DATE (5:2).
+098200     MOVE WS-CURRENT-DD TO AUD-RUN-DATE (7:2).
+098300     MOVE WS-CURRENT-TIME TO AUD-RUN-TIME.
+098350     IF WS-LOOKUP-MODE
+098360         SET AUD-MODE-LOOKUP TO TRUE
+098370     ELSE
+098380         SET AUD-MODE-ROSTER TO TRUE
+098390         MOVE WS-FIRST-EMP-ID TO AUD-FIRST-EMP-ID
+098395     END-IF.
+098400     MOVE EMP-ID TO AUD-EMP-ID.
+098500     MOVE WS-NAME TO AUD-NAME-DISPLAYED.
+098600     IF WS-LOOKUP-MODE OR WS-EOF-NAME-MASTER
+098700         SET AUD-STATUS-NORMAL TO TRUE
+098800     ELSE
+098900         SET AUD-STATUS-ABNORMAL TO TRUE
+099000     END-IF.
+099100     COMPUTE AUD-RECORD-COUNT =
+099200         WS-RECORDS-PRINTED + WS-RECORDS-REJECTED.
+099300     WRITE AUDIT-LOG-RECORD.
+099400 9100-EXIT.
+099500     EXIT.

@@ -0,0 +1,99 @@
+000100******************************************************************
+000200* WSMAINTS.CPY
+000300*
+000400* SYMBOLIC MAP FOR MAPSET WSMAINS, MAP WSMAINM.
+000500*
+000600* THIS COPYBOOK WOULD NORMALLY BE GENERATED BY ASSEMBLING
+000700* WSMAINT.BMS WITH THE DSECT/COBOL SYMBOLIC-MAP OPTION.  IT IS
+000800* HAND-MAINTAINED HERE TO MATCH WSMAINT.BMS FIELD FOR FIELD -
+000900* KEEP THE TWO IN STEP IF THE MAP LAYOUT CHANGES.
+001000*
+001100* MODIFICATION HISTORY.
+001200*     2026-08-09  DLW  ORIGINAL COPYBOOK.
+001300*     2026-08-09  DLW  REBUILT TO CARRY ALL ELEVEN NAMED FIELDS
+001400*                      IN BMS ORDER.  THE FIRST VERSION ONLY
+001500*                      COVERED FOUR OF THEM AND LEFT EVERY FIELD
+001600*                      FROM EMPID ONWARD AT THE WRONG TIOA OFFSET.
+001700******************************************************************
+001800 01  WSMAINSI.
+001900     05  FILLER                      PIC X(12).
+002000     05  TITLE1L                     PIC S9(04) COMP.
+002100     05  TITLE1F                     PIC X(01).
+002200     05  FILLER REDEFINES TITLE1F.
+002300         10  TITLE1A                 PIC X(01).
+002400     05  TITLE1I                     PIC X(25).
+002500     05  EMSGLL                      PIC S9(04) COMP.
+002600     05  EMSGLF                      PIC X(01).
+002700     05  FILLER REDEFINES EMSGLF.
+002800         10  EMSGLA                  PIC X(01).
+002900     05  EMSGLI                      PIC X(07).
+003000     05  EMPIDL                      PIC S9(04) COMP.
+003100     05  EMPIDF                      PIC X(01).
+003200     05  FILLER REDEFINES EMPIDF.
+003300         10  EMPIDA                  PIC X(01).
+003400     05  EMPIDI                      PIC X(05).
+003500     05  LNMLBLL                     PIC S9(04) COMP.
+003600     05  LNMLBLF                     PIC X(01).
+003700     05  FILLER REDEFINES LNMLBLF.
+003800         10  LNMLBLA                 PIC X(01).
+003900     05  LNMLBLI                     PIC X(10).
+004000     05  LNMEL                       PIC S9(04) COMP.
+004100     05  LNMEF                       PIC X(01).
+004200     05  FILLER REDEFINES LNMEF.
+004300         10  LNMEA                   PIC X(01).
+004400     05  LNMEI                       PIC X(15).
+004500     05  FNMLBLL                     PIC S9(04) COMP.
+004600     05  FNMLBLF                     PIC X(01).
+004700     05  FILLER REDEFINES FNMLBLF.
+004800         10  FNMLBLA                 PIC X(01).
+004900     05  FNMLBLI                     PIC X(11).
+005000     05  FNMEL                       PIC S9(04) COMP.
+005100     05  FNMEF                       PIC X(01).
+005200     05  FILLER REDEFINES FNMEF.
+005300         10  FNMEA                   PIC X(01).
+005400     05  FNMEI                       PIC X(10).
+005500     05  DEPLBLL                     PIC S9(04) COMP.
+005600     05  DEPLBLF                     PIC X(01).
+005700     05  FILLER REDEFINES DEPLBLF.
+005800         10  DEPLBLA                 PIC X(01).
+005900     05  DEPLBLI                     PIC X(05).
+006000     05  DEPTL                       PIC S9(04) COMP.
+006100     05  DEPTF                       PIC X(01).
+006200     05  FILLER REDEFINES DEPTF.
+006300         10  DEPTA                   PIC X(01).
+006400     05  DEPTI                       PIC X(04).
+006500     05  MSGLL                       PIC S9(04) COMP.
+006600     05  MSGLF                       PIC X(01).
+006700     05  FILLER REDEFINES MSGLF.
+006800         10  MSGLA                   PIC X(01).
+006900     05  MSGLI                       PIC X(79).
+007000     05  PFKLL                       PIC S9(04) COMP.
+007100     05  PFKLF                       PIC X(01).
+007200     05  FILLER REDEFINES PFKLF.
+007300         10  PFKLA                   PIC X(01).
+007400     05  PFKLI                       PIC X(79).
+007500*
+007600 01  WSMAINSO REDEFINES WSMAINSI.
+007700     05  FILLER                      PIC X(12).
+007800     05  FILLER                      PIC X(03).
+007900     05  TITLE1O                     PIC X(25).
+008000     05  FILLER                      PIC X(03).
+008100     05  EMSGLO                      PIC X(07).
+008200     05  FILLER                      PIC X(03).
+008300     05  EMPIDO                      PIC X(05).
+008400     05  FILLER                      PIC X(03).
+008500     05  LNMLBLO                     PIC X(10).
+008600     05  FILLER                      PIC X(03).
+008700     05  LNMEO                       PIC X(15).
+008800     05  FILLER                      PIC X(03).
+008900     05  FNMLBLO                     PIC X(11).
+009000     05  FILLER                      PIC X(03).
+009100     05  FNMEO                       PIC X(10).
+009200     05  FILLER                      PIC X(03).
+009300     05  DEPLBLO                     PIC X(05).
+009400     05  FILLER                      PIC X(03).
+009500     05  DEPTO                       PIC X(04).
+009600     05  FILLER                      PIC X(03).
+009700     05  MSGLO                       PIC X(79).
+009800     05  FILLER                      PIC X(03).
+009900     05  PFKLO                       PIC X(79).

@@ -0,0 +1,241 @@
+000100******************************************************************
+000200* WSMAINT.CBL
+000300*
+000400* PROGRAM-ID.  WSMAINT
+000500*
+000600* AUTHOR.       D. L. WHITFIELD
+000700* INSTALLATION. DATA CENTER SERVICES - ONLINE SYSTEMS GROUP
+000800* DATE-WRITTEN. 2026-08-09
+000900* DATE-COMPILED.
+001000*
+001100* PSEUDO-CONVERSATIONAL CICS TRANSACTION (WSMT) THAT LETS THE
+001200* OPERATIONS DESK DISPLAY AND UPDATE A SINGLE NAME-MASTER RECORD
+001300* THROUGH MAP WSMAINM OF MAPSET WSMAINS, WITHOUT A RECOMPILE OF
+001400* THE BATCH ROSTER PROGRAM.  PF3 ENDS THE CONVERSATION.
+001500*
+001600* MODIFICATION HISTORY.
+001700*     2026-08-09  DLW  ORIGINAL VERSION.
+001750*     2026-08-09  DLW  ADDED GOBACK AFTER THE NORMAL-RETURN EXEC
+001760*                       CICS RETURN SO CONTROL NO LONGER FALLS
+001770*                       THROUGH INTO THE FIRST-ENTRY AND UPDATE
+001780*                       PARAGRAPHS ON EVERY TRIP; ALSO CHECKED
+001790*                       RESP ON THE RECEIVE MAP AND REWRITE CALLS
+001795*                       INSTEAD OF ASSUMING BOTH ALWAYS SUCCEED.
+001800******************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID.              WSMAINT.
+002100 AUTHOR.                  D. L. WHITFIELD.
+002200 INSTALLATION.            DATA CENTER SVCS - ONLINE SYSTEMS GROUP.
+002300 DATE-WRITTEN.            2026-08-09.
+002400 DATE-COMPILED.
+002500*
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.         IBM-370.
+002900 OBJECT-COMPUTER.         IBM-370.
+003000*
+003100 DATA DIVISION.
+003200 WORKING-STORAGE SECTION.
+003300*
+003400******************************************************************
+003500* MAP AND ATTENTION-KEY COPYBOOKS
+003600******************************************************************
+003700 01  WS-MAPSET-NAME              PIC X(08) VALUE 'WSMAINS'.
+003800 01  WS-MAP-NAME                 PIC X(08) VALUE 'WSMAINM'.
+003900 COPY WSMAINTS.
+004000 COPY DFHAID.
+004100 COPY DFHBMSCA.
+004200*
+004300******************************************************************
+004400* COMMAREA - CARRIES CONTEXT ACROSS PSEUDO-CONVERSATIONAL TRIPS
+004500******************************************************************
+004600 01  WS-COMMAREA.
+004700     05  CA-EMP-ID                  PIC X(05).
+004800     05  CA-FUNCTION                PIC X(01).
+004900         88  CA-FIRST-TIME               VALUE 'F'.
+005000         88  CA-UPDATE-TIME               VALUE 'U'.
+005100*
+005200******************************************************************
+005300* WORK FIELDS
+005400******************************************************************
+005500 01  WS-WORK-FIELDS.
+005600     05  WS-RESP                    PIC S9(08) COMP.
+005700     05  WS-MESSAGE                 PIC X(79) VALUE SPACES.
+005800     05  WS-EMP-ID                  PIC X(05) VALUE SPACES.
+005850     05  WS-END-OF-SESSION-SW       PIC X(01) VALUE 'N'.
+005860         88  WS-END-OF-SESSION           VALUE 'Y'.
+005900*
+006000 COPY EMPREC.
+006100*
+006200 LINKAGE SECTION.
+006300 01  DFHCOMMAREA.
+006400     05  LK-COMMAREA                PIC X(06).
+006500*
+006600 PROCEDURE DIVISION.
+006700*
+006800******************************************************************
+006900* 0000-MAINLINE
+007000******************************************************************
+007100 0000-MAINLINE.
+007200     IF EIBCALEN = 0
+007300         PERFORM 1000-FIRST-ENTRY
+007400             THRU 1000-EXIT
+007500     ELSE
+007600         MOVE DFHCOMMAREA TO WS-COMMAREA
+007700         EVALUATE TRUE
+007800             WHEN EIBAID = DFHPF3
+007900                 PERFORM 8000-END-SESSION
+008000                     THRU 8000-EXIT
+008100             WHEN OTHER
+008200                 PERFORM 2000-RECEIVE-AND-UPDATE
+008300                     THRU 2000-EXIT
+008400         END-EVALUATE
+008500     END-IF.
+008600*
+008650     IF NOT WS-END-OF-SESSION
+008700         EXEC CICS RETURN
+008800             TRANSID('WSMT')
+008900             COMMAREA(WS-COMMAREA)
+009000         END-EXEC
+009050     END-IF.
+009100     GOBACK.
+009200*
+009300 0000-EXIT.
+009400     EXIT.
+009500*
+009600******************************************************************
+009700* 1000-FIRST-ENTRY - INITIAL TRANSACTION START, BLANK SCREEN
+009800******************************************************************
+009900 1000-FIRST-ENTRY.
+010000     MOVE LOW-VALUES TO WSMAINSO.
+010100     MOVE SPACES TO WS-COMMAREA.
+010200     SET CA-FIRST-TIME TO TRUE.
+010300     MOVE 'ENTER EMPLOYEE ID AND PRESS ENTER, OR PF3 TO EXIT'
+010400         TO MSGO.
+010500     EXEC CICS SEND MAP('WSMAINM')
+010600         MAPSET('WSMAINS')
+010700         FROM(WSMAINSO)
+010800         ERASE
+010900     END-EXEC.
+011000 1000-EXIT.
+011100     EXIT.
+011200*
+011300******************************************************************
+011400* 2000-RECEIVE-AND-UPDATE - READ ENTERED DATA, APPLY AND REDISPLAY
+011500******************************************************************
+011600 2000-RECEIVE-AND-UPDATE.
+011700     EXEC CICS RECEIVE MAP('WSMAINM')
+011800         MAPSET('WSMAINS')
+011900         INTO(WSMAINSI)
+012000         RESP(WS-RESP)
+012100     END-EXEC.
+012200*
+012300     IF WS-RESP = DFHRESP(NORMAL)
+012400         MOVE EMPIDI TO WS-EMP-ID
+012500         MOVE WS-EMP-ID TO EMP-ID
+012600*
+012700         IF LNMEI = SPACES AND FNMEI = SPACES AND DEPTI = SPACES
+012800             PERFORM 2100-DISPLAY-EMPLOYEE
+012900                 THRU 2100-EXIT
+013000         ELSE
+013100             PERFORM 2200-UPDATE-EMPLOYEE
+013200                 THRU 2200-EXIT
+013300         END-IF
+013400*
+013500         MOVE WS-EMP-ID TO CA-EMP-ID
+013600         SET CA-UPDATE-TIME TO TRUE
+013700     ELSE
+013800         MOVE '** INPUT ERROR - RE-ENTER AND PRESS ENTER **'
+013900             TO MSGO
+014000         MOVE WS-EMP-ID TO EMPIDO
+014100         EXEC CICS SEND MAP('WSMAINM')
+014200             MAPSET('WSMAINS')
+014300             FROM(WSMAINSO)
+014400             DATAONLY
+014500         END-EXEC
+014600     END-IF.
+014700 2000-EXIT.
+014800     EXIT.
+014900*
+015000******************************************************************
+015100* 2100-DISPLAY-EMPLOYEE - READ ONLY, EMPID KEYED, NO DATA ENTERED
+015200******************************************************************
+015300 2100-DISPLAY-EMPLOYEE.
+015400     EXEC CICS READ FILE('NAMEMSTR')
+015500         INTO(EMPLOYEE-RECORD)
+015600         RIDFLD(WS-EMP-ID)
+015700         RESP(WS-RESP)
+015800     END-EXEC.
+015900*
+016000     IF WS-RESP = DFHRESP(NORMAL)
+016100         MOVE EMP-LAST-NAME TO LNMEO
+016200         MOVE EMP-FIRST-NAME TO FNMEO
+016300         MOVE EMP-DEPT-CODE TO DEPTO
+016400         MOVE 'EMPLOYEE FOUND - EDIT AND PRESS ENTER TO SAVE'
+016500             TO MSGO
+016600     ELSE
+016700         MOVE SPACES TO LNMEO FNMEO DEPTO
+016800         MOVE '** EMPLOYEE NOT FOUND **' TO MSGO
+016900     END-IF.
+017000*
+017100     MOVE WS-EMP-ID TO EMPIDO.
+017200     EXEC CICS SEND MAP('WSMAINM')
+017300         MAPSET('WSMAINS')
+017400         FROM(WSMAINSO)
+017500         DATAONLY
+017600     END-EXEC.
+017700 2100-EXIT.
+017800     EXIT.
+017900*
+018000******************************************************************
+018100* 2200-UPDATE-EMPLOYEE - READ FOR UPDATE, REWRITE, REDISPLAY
+018200******************************************************************
+018300 2200-UPDATE-EMPLOYEE.
+018400     EXEC CICS READ FILE('NAMEMSTR')
+018500         INTO(EMPLOYEE-RECORD)
+018600         RIDFLD(WS-EMP-ID)
+018700         UPDATE
+018800         RESP(WS-RESP)
+018900     END-EXEC.
+019000*
+019100     IF WS-RESP = DFHRESP(NORMAL)
+019200         MOVE LNMEI TO EMP-LAST-NAME
+019300         MOVE FNMEI TO EMP-FIRST-NAME
+019400         MOVE DEPTI TO EMP-DEPT-CODE
+019500         EXEC CICS REWRITE FILE('NAMEMSTR')
+019600             FROM(EMPLOYEE-RECORD)
+019700             RESP(WS-RESP)
+019800         END-EXEC
+019900         IF WS-RESP = DFHRESP(NORMAL)
+020000             MOVE 'EMPLOYEE RECORD UPDATED' TO MSGO
+020100         ELSE
+020200             MOVE '** UPDATE FAILED - RECORD IN USE, RETRY **'
+020300                 TO MSGO
+020400         END-IF
+020500     ELSE
+020600         MOVE '** EMPLOYEE NOT FOUND - UPDATE REJECTED **' TO MSGO
+020700     END-IF.
+020800*
+020900     MOVE WS-EMP-ID TO EMPIDO.
+021000     EXEC CICS SEND MAP('WSMAINM')
+021100         MAPSET('WSMAINS')
+021200         FROM(WSMAINSO)
+021300         DATAONLY
+021400     END-EXEC.
+021500 2200-EXIT.
+021600     EXIT.
+021700*
+021800******************************************************************
+021900* 8000-END-SESSION - PF3 PRESSED, RETURN TO CICS
+022000******************************************************************
+022100 8000-END-SESSION.
+022200     EXEC CICS SEND TEXT
+022300         FROM('EMPLOYEE NAME MAINTENANCE COMPLETE')
+022400         ERASE
+022500         FREEKB
+022600     END-EXEC.
+022650     SET WS-END-OF-SESSION TO TRUE.
+022700     EXEC CICS RETURN
+022800     END-EXEC.
+022900 8000-EXIT.
+023000     EXIT.

@@ -0,0 +1,78 @@
+      *****************************************************************
+      * WSMAINT.BMS
+      *
+      * WSMAINS  -  EMPLOYEE NAME MAINTENANCE MAP SET
+      *
+      * ONLINE SCREEN FOR THE OPERATIONS DESK TO MAINTAIN THE
+      * NAME-MASTER RECORD DIRECTLY, SO A NAME CHANGE NO LONGER
+      * REQUIRES A RECOMPILE OF WORKING-STORAGE-TESTING.
+      *
+      * MODIFICATION HISTORY.
+      *     2026-08-09  DLW  ORIGINAL MAP.
+      *     2026-08-09  DLW  WIDENED TITLE1 TO FIT ITS 25-CHARACTER
+      *                      LITERAL, DROPPED NUM FROM EMPID SO
+      *                      NON-NUMERIC EMPLOYEE IDS CAN BE ENTERED,
+      *                      AND RENAMED THE LAST NAME/FIRST NAME/DEPT
+      *                      LABEL FIELDS SO THEY NO LONGER COLLIDE
+      *                      WITH THE AUTO-GENERATED LENGTH-ATTRIBUTE
+      *                      NAMES OF THE DATA FIELDS THEY LABEL.
+      *****************************************************************
+WSMAINS  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+*
+WSMAINM  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+TITLE1   DFHMDF POS=(1,30),                                           X
+               LENGTH=25,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='EMPLOYEE NAME MAINTENANCE'
+*
+EMSGL    DFHMDF POS=(3,1),                                            X
+               LENGTH=7,                                              X
+               ATTRB=PROT,                                            X
+               INITIAL='EMP ID:'
+EMPID    DFHMDF POS=(3,10),                                           X
+               LENGTH=5,                                              X
+               ATTRB=(UNPROT,FSET)
+*
+LNMLBL   DFHMDF POS=(5,1),                                            X
+               LENGTH=10,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='LAST NAME:'
+LNME     DFHMDF POS=(5,13),                                           X
+               LENGTH=15,                                             X
+               ATTRB=(UNPROT,FSET)
+*
+FNMLBL   DFHMDF POS=(6,1),                                            X
+               LENGTH=11,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='FIRST NAME:'
+FNME     DFHMDF POS=(6,13),                                           X
+               LENGTH=10,                                             X
+               ATTRB=(UNPROT,FSET)
+*
+DEPLBL   DFHMDF POS=(7,1),                                            X
+               LENGTH=5,                                              X
+               ATTRB=PROT,                                            X
+               INITIAL='DEPT:'
+DEPT     DFHMDF POS=(7,13),                                           X
+               LENGTH=4,                                              X
+               ATTRB=(UNPROT,FSET)
+*
+MSGL     DFHMDF POS=(22,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,BRT)
+*
+PFKL     DFHMDF POS=(24,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='PF3=EXIT  ENTER=SAVE AND REDISPLAY'
+*
+         DFHMSD TYPE=FINAL
+         END

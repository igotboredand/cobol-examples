@@ -0,0 +1,60 @@
+//WSTEST   JOB  (ACCTG),'D L WHITFIELD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* WSTEST - OVERNIGHT BATCH WINDOW JOB STREAM
+//*
+//* RUNS THE DAILY EMPLOYEE ROSTER PROGRAM (WORKING-STORAGE-TESTING)
+//* AGAINST THE NAME-MASTER FILE AND FEEDS THE RESULTING EXTRACT TO
+//* THE HR INTERFACE LOAD JOB.  STEP20 ONLY RUNS WHEN STEP10 ENDS
+//* WITH A CONDITION CODE OF 0000, SO A ROSTER ABEND OR A NON-ZERO
+//* RETURN CODE STOPS THE STREAM BEFORE HR RECEIVES A PARTIAL FILE.
+//*
+//* MODIFICATION HISTORY.
+//*     2026-08-09  DLW  ORIGINAL JOB STREAM.
+//*     2026-08-09  DLW  ADDED HREXTRCT DD AND THE HR LOAD STEP.
+//*     2026-08-09  DLW  ADDED THE SNAPSHOT AND EXCEPTION REPORT DDS
+//*                       FOR THE DAY-OVER-DAY RECONCILIATION CHECK.
+//*     2026-08-09  DLW  MADE HREXTRCT A GENERATION DATA GROUP SO
+//*                       STEP10 CAN CREATE A NEW EXTRACT EVERY NIGHT
+//*                       INSTEAD OF FAILING DISP=NEW ON THE SECOND
+//*                       RUN AGAINST A STATIC DSN; STEP20 READS THE
+//*                       SAME GENERATION STEP10 JUST CREATED.  ALSO
+//*                       CHANGED CKPTFILE FROM DISP=MOD TO DISP=OLD
+//*                       SO THE PROGRAM'S OPEN OUTPUT TRUNCATES TO
+//*                       ONE CURRENT CHECKPOINT RECORD INSTEAD OF
+//*                       MVS TREATING THE OUTPUT OPEN AS AN APPEND.
+//*     2026-08-09  DLW  STEP10 NAMED A PGM= OF WSTEST, WHICH IS ONLY
+//*                       THIS JOB/MEMBER NAME - THE ROSTER PROGRAM'S
+//*                       PROGRAM-ID IS WORKING-STORAGE-TESTING.
+//*                       CORRECTED PGM= TO MATCH.
+//*********************************************************************
+//STEP10   EXEC PGM=WORKING-STORAGE-TESTING,REGION=4M
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//NAMEMSTR DD   DSN=PROD.PAYROLL.NAMEMSTR,DISP=SHR
+//SYSIN    DD   DUMMY
+//ROSTRPT  DD   SYSOUT=*,
+//             DCB=(RECFM=FBA,LRECL=132,BLKSIZE=13200)
+//REJCTRPT DD   SYSOUT=*,
+//             DCB=(RECFM=FBA,LRECL=132,BLKSIZE=13200)
+//AUDITLOG DD   DSN=PROD.PAYROLL.AUDITLOG,DISP=MOD,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=70,BLKSIZE=7000)
+//CKPTFILE DD   DSN=PROD.PAYROLL.WSTEST.CKPT,DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=4000)
+//HREXTRCT DD   DSN=PROD.PAYROLL.HREXTRCT(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=72,BLKSIZE=7200)
+//SNAPCURR DD   DSN=PROD.PAYROLL.SNAPSHOT(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=42,BLKSIZE=4200)
+//SNAPPRIR DD   DSN=PROD.PAYROLL.SNAPSHOT(0),DISP=SHR
+//EXCPTRPT DD   SYSOUT=*,
+//             DCB=(RECFM=FBA,LRECL=132,BLKSIZE=13200)
+//*
+//* HR INTERFACE LOAD - ONLY RUNS IF STEP10 COMPLETED CLEAN (CC 0000)
+//*
+//STEP20   EXEC PGM=HRLOAD,REGION=2M,COND=(0,NE,STEP10)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//HRIN     DD   DSN=PROD.PAYROLL.HREXTRCT(+1),DISP=SHR
+//SYSOUT   DD   SYSOUT=*

@@ -0,0 +1,18 @@
+000100******************************************************************
+000200* SNAPREC.CPY
+000300*
+000400* SNAPSHOT-RECORD  -  DAY-OVER-DAY RECONCILIATION SNAPSHOT
+000500*
+000600* ONE RECORD PER EMPLOYEE PROCESSED IN A RUN, WRITTEN TO THE
+000700* CURRENT-DAY SNAPSHOT FILE SO THE NEXT RUN CAN COMPARE ITS
+000800* OWN OUTPUT AGAINST TODAY'S AND FLAG ADDS, DROPS AND CHANGES.
+000900*
+001000* MODIFICATION HISTORY.
+001100*     2026-08-09  DLW  ORIGINAL COPYBOOK.
+001200******************************************************************
+001300 01  SNAPSHOT-RECORD.
+001400     05  SNAP-EMP-ID                 PIC X(05).
+001500     05  SNAP-LAST-NAME              PIC X(15).
+001600     05  SNAP-FIRST-NAME             PIC X(10).
+001700     05  SNAP-DEPT-CODE              PIC X(04).
+001800     05  SNAP-HIRE-DATE              PIC 9(08).

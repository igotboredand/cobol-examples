@@ -0,0 +1,31 @@
+000100******************************************************************
+000200* XTRCREC.CPY
+000300*
+000400* HR-EXTRACT-RECORD  -  NIGHTLY HR INTERFACE EXTRACT LAYOUT
+000500*
+000600* FIXED-WIDTH RECORD WRITTEN TO THE HR EXTRACT FILE.  THE FILE
+000700* CARRIES ONE HEADER RECORD, ONE DETAIL RECORD PER EMPLOYEE AND
+000800* ONE TRAILER RECORD, FORMATTED THE WAY HR'S NIGHTLY LOAD JOB
+000900* EXPECTS.
+001000*
+001100* MODIFICATION HISTORY.
+001200*     2026-08-09  DLW  ORIGINAL COPYBOOK.
+001300******************************************************************
+001400 01  HR-EXTRACT-RECORD.
+001500     05  HX-RECORD-TYPE              PIC X(01).
+001600         88  HX-IS-HEADER                VALUE 'H'.
+001700         88  HX-IS-DETAIL                VALUE 'D'.
+001800         88  HX-IS-TRAILER               VALUE 'T'.
+001900     05  HX-DETAIL-DATA.
+002000         10  HX-EMP-ID               PIC X(05).
+002100         10  HX-LAST-NAME            PIC X(15).
+002200         10  HX-FIRST-NAME           PIC X(10).
+002300         10  HX-DEPT-CODE            PIC X(04).
+002400         10  HX-HIRE-DATE            PIC 9(08).
+002500         10  FILLER                  PIC X(29).
+002600     05  HX-HEADER-DATA REDEFINES HX-DETAIL-DATA.
+002700         10  HX-RUN-DATE             PIC 9(08).
+002800         10  FILLER                  PIC X(63).
+002900     05  HX-TRAILER-DATA REDEFINES HX-DETAIL-DATA.
+003000         10  HX-RECORD-COUNT         PIC 9(07).
+003100         10  FILLER                  PIC X(64).

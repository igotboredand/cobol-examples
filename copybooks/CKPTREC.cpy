@@ -0,0 +1,31 @@
+000100******************************************************************
+000200* CKPTREC.CPY
+000300*
+000400* CHECKPOINT-RECORD  -  ROSTER RESTART CHECKPOINT
+000500*
+000600* HOLDS THE KEY OF THE LAST NAME-MASTER RECORD SUCCESSFULLY
+000700* PROCESSED SO THAT A RERUN AFTER AN ABEND CAN SKIP FORWARD
+000800* PAST ALREADY-PROCESSED RECORDS INSTEAD OF STARTING OVER.
+000900*
+001000* MODIFICATION HISTORY.
+001100*     2026-08-09  DLW  ORIGINAL COPYBOOK.
+001150*     2026-08-09  DLW  SPLIT THE COMBINED RECORDS-PROCESSED
+001160*                       COUNT INTO PRINTED/REJECTED SO A RESTART
+001170*                       CAN RESEED BOTH RUN TOTALS EXACTLY,
+001180*                       TAKEN OUT OF THE TRAILING FILLER SO THE
+001190*                       RECORD LENGTH IS UNCHANGED.
+001192*     2026-08-09  DLW  ADDED CKPT-PAGE-COUNT SO A RESTARTED RUN
+001193*                       RESUMES THE ROSTER REPORT'S PAGE NUMBERING
+001194*                       WHERE THE PRE-ABEND RUN LEFT OFF, INSTEAD
+001195*                       OF RENUMBERING FROM PAGE 1 PARTWAY THROUGH
+001196*                       THE SAME PHYSICAL REPORT; TAKEN OUT OF THE
+001197*                       TRAILING FILLER SO THE RECORD LENGTH IS
+001198*                       UNCHANGED.
+001200******************************************************************
+001300 01  CHECKPOINT-RECORD.
+001400     05  CKPT-RUN-ID                 PIC X(08).
+001500     05  CKPT-LAST-KEY               PIC X(05).
+001600     05  CKPT-RECORDS-PRINTED        PIC 9(07).
+001650     05  CKPT-RECORDS-REJECTED       PIC 9(07).
+001680     05  CKPT-PAGE-COUNT             PIC 9(04).
+001700     05  FILLER                      PIC X(09).

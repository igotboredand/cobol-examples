@@ -0,0 +1,15 @@
+000100******************************************************************
+000200* PARMREC.CPY
+000300*
+000400* PARM-CARD  -  SYSIN RUN-PARAMETER CARD
+000500*
+000600* OPTIONAL SYSIN CARD.  WHEN PARM-EMP-ID IS SUPPLIED THE PROGRAM
+000700* RUNS IN SINGLE-EMPLOYEE LOOKUP MODE AND PRINTS ONLY THAT
+000800* EMPLOYEE; WHEN IT IS BLANK THE PROGRAM RUNS THE FULL ROSTER.
+000900*
+001000* MODIFICATION HISTORY.
+001100*     2026-08-09  DLW  ORIGINAL COPYBOOK.
+001200******************************************************************
+001300 01  PARM-CARD.
+001400     05  PARM-EMP-ID                 PIC X(05).
+001500     05  FILLER                      PIC X(75).

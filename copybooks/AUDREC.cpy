@@ -0,0 +1,38 @@
+000100******************************************************************
+000200* AUDREC.CPY
+000300*
+000400* AUDIT-LOG-RECORD  -  BATCH RUN AUDIT TRAIL ENTRY
+000500*
+000600* ONE OCCURRENCE OF THIS RECORD IS APPENDED TO THE AUDIT-LOG
+000700* FILE EACH TIME WORKING-STORAGE-TESTING COMPLETES A RUN, SO
+000800* THAT AN AUDITOR CAN RECONSTRUCT WHO/WHAT/WHEN INDEPENDENTLY
+000900* OF THE SPOOLED CONSOLE OUTPUT.
+001000*
+001100* MODIFICATION HISTORY.
+001200*     2026-08-09  DLW  ORIGINAL COPYBOOK.
+001250*     2026-08-09  DLW  WIDENED AUD-NAME-DISPLAYED BY ONE BYTE TO
+001260*                       COVER THE WORST-CASE "LAST, FIRST" LENGTH,
+001270*                       TAKEN OUT OF THE TRAILING FILLER SO THE
+001280*                       RECORD LENGTH IS UNCHANGED.
+001285*     2026-08-09  DLW  ADDED AUD-RUN-MODE AND AUD-FIRST-EMP-ID SO
+001286*                       A FULL-ROSTER RUN'S RECORD SHOWS THE
+001287*                       FIRST/LAST EMPLOYEE ID IN THE RANGE IT
+001288*                       PROCESSED INSTEAD OF ONE UNLABELED,
+001289*                       ARBITRARY EMPLOYEE OUT OF THE WHOLE RUN;
+001290*                       TAKEN OUT OF THE TRAILING FILLER SO THE
+001291*                       RECORD LENGTH IS UNCHANGED.
+001300******************************************************************
+001400 01  AUDIT-LOG-RECORD.
+001500     05  AUD-RUN-DATE                PIC 9(08).
+001600     05  AUD-RUN-TIME                PIC 9(08).
+001650     05  AUD-RUN-MODE                PIC X(01).
+001660         88  AUD-MODE-LOOKUP             VALUE 'L'.
+001670         88  AUD-MODE-ROSTER             VALUE 'R'.
+001680     05  AUD-FIRST-EMP-ID            PIC X(05).
+001700     05  AUD-EMP-ID                  PIC X(05).
+001800     05  AUD-NAME-DISPLAYED          PIC X(27).
+001900     05  AUD-RUN-STATUS              PIC X(01).
+002000         88  AUD-STATUS-NORMAL           VALUE 'S'.
+002100         88  AUD-STATUS-ABNORMAL         VALUE 'F'.
+002200     05  AUD-RECORD-COUNT            PIC 9(07).
+002300     05  FILLER                      PIC X(08).

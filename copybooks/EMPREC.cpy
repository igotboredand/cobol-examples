@@ -0,0 +1,23 @@
+000100******************************************************************
+000200* EMPREC.CPY
+000300*
+000400* EMPLOYEE-RECORD  -  COMMON EMPLOYEE ENTITY LAYOUT
+000500*
+000600* SHARED RECORD LAYOUT FOR THE EMPLOYEE FAMILY OF JOBS.  THIS
+000700* COPYBOOK IS THE RECORD FOR THE NAME-MASTER INDEXED FILE AND
+000800* MAY BE COPIED INTO ANY PROGRAM THAT READS OR WRITES EMPLOYEE
+000900* MASTER DATA SO THAT ALL PROGRAMS SHARE ONE LAYOUT.
+001000*
+001100* MODIFICATION HISTORY.
+001200*     2026-08-09  DLW  ORIGINAL COPYBOOK - FACTORED OUT OF
+001300*                       WORKING-STORAGE-TESTING.
+001400******************************************************************
+001500 01  EMPLOYEE-RECORD.
+001600     05  EMP-ID                      PIC X(05).
+001700     05  EMP-LAST-NAME               PIC X(15).
+001800     05  EMP-FIRST-NAME              PIC X(10).
+001900     05  EMP-DEPT-CODE               PIC X(04).
+002000     05  EMP-HIRE-DATE.
+002100         10  EMP-HIRE-CCYY           PIC 9(04).
+002200         10  EMP-HIRE-MM             PIC 9(02).
+002300         10  EMP-HIRE-DD             PIC 9(02).
